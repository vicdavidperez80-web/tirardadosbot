@@ -0,0 +1,60 @@
+000000** VersiÃ³n en inglÃ©s de los mensajes de error, para "--idioma=en".
+000010** Debe mantenerse en el mismo orden y con las mismas etiquetas
+000020** ("<err>", "<expr />", etc) que "errores.cpy":
+000030     01 lista-mensajes-error-en.
+000040         05 error-en-1 PIC X(256)
+000050                    VALUE '<err>Error!</err> The expression "' &
+000060                    '<expr />" is not valid.' & x'0a' &
+000070                    'Only <mono>[dice] d [sides]</mono> is' &
+000080                    ' supported, with an optional exclamation' &
+000090                    ' mark for exploding dice. Examples: "1d6",' &
+000100                    ' "6d6!", etc.'.
+000110         05 error-en-2 PIC X(256)
+000120                    VALUE '<err>Error!</err> "<expr />" does' &
+000130                    ' not make sense. You obviously can''t' &
+000140                    ' roll 0 dice, or dice with 0 sides.' &
+000141                    ' <emoji_meh />'.
+000150         05 error-en-3 PIC X(256)
+000160                    VALUE '<err>Error!</err> "<expr />" is not' &
+000170                    ' valid. <lim-dados /> dice and' &
+000173                    ' <lim-caras /> sides should be more than' &
+000175                    ' enough for' &
+000180                    ' any tabletop game' &
+000190                    ' you can imagine.'.
+000200         05 error-en-4 PIC X(256)
+000210                    VALUE 'You need to write some dice to roll.' &
+000220                    ' For example:' & x'0a' &
+000230                    '  <mono><exec /> 1d6</mono> (a six-sided' &
+000240                    ' die)' & x'0a' &
+000250                    '  <mono><exec /> 3d6+1</mono>, <mono>' &
+000260                    '<exec /> 2d12+1d4</mono> (modifiers and' &
+000270                    ' compound rolls)'.
+000280         05 error-en-5 PIC X(256)
+000290                    VALUE '<err>Error!</err> I can''t make' &
+000300                    ' sense of "<expr />".'.
+000310         05 error-en-6 PIC X(256)
+000320                    VALUE '<err>Error!</err> "<expr />" is not' &
+000330                    ' valid, because exploding (!) and "fudge"' &
+000340                    ' (f) dice at the same time makes no sense.'.
+000350         05 error-en-7 PIC X(256)
+000360                    VALUE '<err>Error!</err> "<expr />" has too' &
+000370                    ' many rolls or chained modifiers. Up to' &
+000375                    ' <lim-bloques /> blocks (separated by "+",' &
+000380                    ' "-" or ",") are' &
+000390                    ' supported in a single expression.'.
+000400         05 error-en-8 PIC X(256)
+000410                    VALUE '<err>Error!</err> There is no macro' &
+000420                    ' called "<expr />" in <mono>macros.dat' &
+000430                    '</mono>. Check the name or create the' &
+000440                    ' macro first.'.
+000450         05 error-en-9 PIC X(256)
+000460                    VALUE '<err>Error!</err> Can''t find the' &
+000470                    ' rolls file "<expr />". Check the path' &
+000480                    ' given in <mono>--archivo=</mono>.'.
+000481         05 error-en-10 PIC X(256)
+000482                    VALUE '<err>Error!</err> User "<expr />"' &
+000483                    ' doesn''t have any saved roll yet. Use' &
+000484                    ' <mono>--usuario=</mono> on a normal roll' &
+000485                    ' before asking for <mono>--ultimo</mono>.'.
+000490     01 FILLER REDEFINES lista-mensajes-error-en.
+000500         05 mensaje-error-en OCCURS 10 TIMES PIC X(256).

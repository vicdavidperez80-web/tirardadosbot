@@ -16,7 +16,8 @@
 000150                    ' <emoji_meh />'.
 000160         05 error-3 PIC X(256)
 000170                    VALUE '<err>¡Error!</err> "<expr />" no' &
-000180                    ' no es correcto. 99 dados y 99999 caras' &
+000180                    ' no es correcto. <lim-dados /> dados y' &
+000185                    ' <lim-caras /> caras' &
 000190                    ' deberían ser más que suficientes para' &
 000200                    ' cualquier juego de rol imaginable.'.
 000210         05 error-4 PIC X(256)
@@ -35,6 +36,29 @@
 000310                    ' incorrecto, porque dados explosivos (!)' &
 000310                    ' y dados "fudge" (f) al mismo tiempo no' &
 000310                    ' tiene sentido.'.
+000315         05 error-7 PIC X(256)
+000316                    VALUE '<err>¡Error!</err> "<expr />" tiene' &
+000317                    ' demasiadas tiradas o modificadores' &
+000318                    ' encadenados. Se admiten como máximo' &
+000318                    ' <lim-bloques />' &
+000319                    ' bloques (separados por "+", "-" o ",") en' &
+000319                    ' una sola expresión.'.
+000319         05 error-8 PIC X(256)
+000319                    VALUE '<err>¡Error!</err> No existe' &
+000319                    ' ninguna macro llamada "<expr />" en' &
+000319                    ' <mono>macros.dat</mono>. Revisa el' &
+000319                    ' nombre o crea la macro primero.'.
+000321         05 error-9 PIC X(256)
+000322                    VALUE '<err>¡Error!</err> No se encuentra' &
+000323                    ' el archivo de tiradas "<expr />". Revisa' &
+000324                    ' la ruta indicada en <mono>--archivo=' &
+000325                    '</mono>.'.
+000326         05 error-10 PIC X(256)
+000327                    VALUE '<err>¡Error!</err> El usuario' &
+000328                    ' "<expr />" todavía no tiene ninguna' &
+000329                    ' tirada guardada. Usa <mono>--usuario=' &
+000330                    '</mono> en una tirada normal antes de' &
+000331                    ' pedir <mono>--ultimo</mono>.'.
 000320     01 FILLER REDEFINES lista-mensajes-error.
-000330         05 mensaje-error OCCURS 6 TIMES PIC X(256).
+000330         05 mensaje-error OCCURS 10 TIMES PIC X(256).
 

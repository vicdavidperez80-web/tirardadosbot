@@ -1,7 +1,7 @@
 000000* Resultados aleatorios a peticiÃ³n del usuario (tirar dados)
 000010* 1d10, 2d12, 20d20, etc.
-000020* MÃ¡ximo 99 dados.
-000030* El nÃºmero de caras es libre, con un mÃ¡ximo de 99999.
+000020* MÃ¡ximo 99 dados (configurable en limites.dat, ver mÃ¡s abajo).
+000030* El nÃºmero de caras es libre, con un mÃ¡ximo de 99999 (Ã­dem).
 000040*
 000050* Esta nueva variante permite tiradas complejas como 2d6+3d4,
 000060* 5d10+2, 2d4+1d6+1d10, etc. Aunque normalmente no se usen.
@@ -20,6 +20,23 @@
 000190* Opciones:
 000200*   --telegram: Salida adaptada para Telegram.
 000210*   --nosumar: Enumerar las tiradas pero no sumarlas.
+000214*   --discord: Salida adaptada al Markdown de Discord.
+000211*   --exito=N: Contar Ã©xitos (dados >= N) en vez de sumar.
+000212*   --semilla=NNNNNNNN: Fijar la semilla aleatoria (arbitraje).
+000213*   --macro=NOMBRE: Sustituir la expresiÃ³n por una de macros.dat.
+000215*   --archivo=FICHERO: Tirar una expresiÃ³n por lÃ­nea de FICHERO.
+000216*   --checkpoint=FICHERO: Con --archivo=, reanudar tras la Ãºltima
+000217*                lÃ­nea completada si el proceso se interrumpiÃ³.
+000218*   --idioma=en: Mensajes en inglÃ©s en vez de en espaÃ±ol.
+000219*   --usuario=ID: Guardar esta tirada como la Ãºltima de ID.
+000219*   --ultimo: Con --usuario=ID, repetir su Ãºltima tirada guardada.
+000219*   --json: Salida en un objeto JSON de una sola lÃ­nea.
+000219*
+000219* Los lÃ­mites de dados/caras/bloques por tirada (99, 99999 y 20)
+000219* se pueden ajustar a la baja en limites.dat, con lÃ­neas
+000219* "dados=N", "caras=N" y "bloques=N"; si el fichero no existe se
+000219* usan los valores de siempre. "bloques" no puede pasar de 20,
+000219* que es el mÃ¡ximo que admiten las tablas de la tirada.
 
 000220 IDENTIFICATION DIVISION.
 000230 PROGRAM-ID.       TirarDados.
@@ -31,16 +48,74 @@
 000280 SPECIAL-NAMES.
 000290     CLASS T_SIGNO IS "-", "+", ",".
 
+000291 INPUT-OUTPUT SECTION.
+000292 FILE-CONTROL.
+000293     SELECT f-log ASSIGN TO "dados.log"
+000294         ORGANIZATION IS LINE SEQUENTIAL
+000295         FILE STATUS IS ws-log-status.
+000296     SELECT f-macros ASSIGN TO "macros.dat"
+000297         ORGANIZATION IS LINE SEQUENTIAL
+000298         FILE STATUS IS ws-macros-status.
+000298     SELECT f-archivo ASSIGN TO DYNAMIC ws-archivo-nombre
+000298         ORGANIZATION IS LINE SEQUENTIAL
+000298         FILE STATUS IS ws-archivo-status.
+000298     SELECT f-checkpoint ASSIGN TO DYNAMIC ws-checkpoint-nombre
+000298         ORGANIZATION IS LINE SEQUENTIAL
+000298         FILE STATUS IS ws-checkpoint-status.
+000299     SELECT f-usuarios ASSIGN TO "usuarios.dat"
+000299         ORGANIZATION IS LINE SEQUENTIAL
+000299         FILE STATUS IS ws-usuarios-status.
+000299     SELECT f-limites ASSIGN TO "limites.dat"
+000299         ORGANIZATION IS LINE SEQUENTIAL
+000299         FILE STATUS IS ws-limites-status.
+
 000300 DATA DIVISION.
+000301 FILE SECTION.
+000302 FD  f-log.
+000303     01 reg-log              PIC X(25000).
+000304 FD  f-macros.
+000305     01 reg-macro            PIC X(160).
+000306 FD  f-archivo.
+000307     01 reg-archivo          PIC X(120).
+000308 FD  f-checkpoint.
+000309     01 reg-checkpoint       PIC X(20).
+000310 FD  f-usuarios.
+000311     01 reg-usuarios         PIC X(200).
+000312 FD  f-limites.
+000313     01 reg-limites          PIC X(80).
+
 000310 WORKING-STORAGE SECTION.
 000320     77 i                    PIC 99 VALUE 1 USAGE IS COMP.
 000330     77 j                    PIC 99 VALUE 1 USAGE IS COMP.
 000340     77 ds                   PIC 99 VALUE 0 USAGE IS COMP.
 000350     01 temporales.
 000360         05 txtemp           PIC X(4).
-000370         05 txtemp2          PIC X(7).
-000380         05 tx2long          PIC 9 USAGE IS COMP.
-000390** ANSI:
+000370         05 txtemp2          PIC X(14).
+000380         05 tx2long          PIC 99 USAGE IS COMP.
+000381** Para dados de ventaja/desventaja ("2d20k1", "4d6kl1"):
+000382     01 ventaja-temp.
+000383         05 wk-numk          PIC 9 USAGE IS COMP.
+000384         05 wk-caras-txt     PIC X(14).
+000385         05 wk-resto         PIC X(14).
+000386         05 wk-cant-txt      PIC X(6).
+000386         05 wk-cant-num      PIC 9(6) USAGE IS COMP.
+000386** Para dados explosivos con umbral ("3d6!5", "10d10!"):
+000386     01 explosivo-temp.
+000386         05 wk-numexcl       PIC 9 USAGE IS COMP.
+000386         05 wk-explo-caras   PIC X(14).
+000386         05 wk-explo-umbral  PIC X(14).
+000387     01 ventaja-orden.
+000388         05 wk-n             PIC 999 USAGE IS COMP.
+000389         05 wk-a             PIC 999 USAGE IS COMP.
+000390         05 wk-b             PIC 999 USAGE IS COMP.
+000391         05 wk-temp-valor    PIC 9(5) USAGE IS COMP.
+000391** Con dados explosivos, un bloque puede acabar con hasta el
+000391** doble de los dados originales (cada dado original anade como
+000391** mucho un dado extra, y ese extra ya no vuelve a explotar), asi
+000391** que esta tabla y las de "bloquetirada" mas abajo se dimensionan
+000391** para 2 x limite-dados en vez de para limite-dados:
+000392         05 wk-orden         PIC 9(5) OCCURS 198 TIMES COMP.
+000393** ANSI:
 000400     77 intro                PIC X VALUE x"0a".
 000410     01 ws-colores4bytes.
 000420         05 ws-colorbold     PIC X(4) VALUE x"1b5b316d".
@@ -52,15 +127,21 @@
 000480** Dados, caras, modificadores -- cÃ¡lculos:
 000490     77 numtiradas           PIC 99 VALUE 1 USAGE IS COMP.
 000500     01 pasos.
-000510         05 tirada           PIC X(10) OCCURS 6 TIMES.
-000520         05 numdados         PIC 9(3) OCCURS 6 TIMES COMP.
-000530         05 numcaras         PIC 9(6) OCCURS 6 TIMES COMP.
-000540         05 signo            PIC X OCCURS 6 TIMES.
-000550         05 mod              PIC 99 OCCURS 6 TIMES USAGE IS COMP.
-000560         05 numdadosorig     PIC 9(3) OCCURS 6 TIMES COMP.
-000570         05 tipo-especial    PIC 9 VALUE 0 OCCURS 6 TIMES COMP.
+000510         05 tirada           PIC X(20) OCCURS 20 TIMES.
+000520         05 numdados         PIC 9(3) OCCURS 20 TIMES COMP.
+000530         05 numcaras         PIC 9(6) OCCURS 20 TIMES COMP.
+000540         05 signo            PIC X OCCURS 20 TIMES.
+000550         05 mod              PIC 99 OCCURS 20 TIMES USAGE IS COMP.
+000560         05 numdadosorig     PIC 9(3) OCCURS 20 TIMES COMP.
+000570         05 tipo-especial    PIC 9 VALUE 0 OCCURS 20 TIMES COMP.
 000580             88 explosivos         VALUE 1.
 000590             88 fudge              VALUE 2.
+000591         05 keep-cant        PIC 99 VALUE 0 OCCURS 20 TIMES COMP.
+000592         05 keep-modo        PIC X OCCURS 20 TIMES.
+000593             88 keep-alta          VALUE "A".
+000594             88 keep-baja          VALUE "B".
+000595         05 explode-umbral   PIC 9(6) VALUE 0
+000596                                   OCCURS 20 TIMES COMP.
 000600     77 rparcial             PIC S9(7) VALUE 0 USAGE IS COMP.
 000610     77 result               PIC S9(7) VALUE 0 USAGE IS COMP.
 000620** Para mostrar los resultados:
@@ -71,13 +152,13 @@
 000670     01 valores-a-mostrar.
 000680         05 resultsigno      PIC X VALUE SPACES.
 000690         05 resultdisp       PIC ZZZZZ9.
-000700         05 bloquetirada     OCCURS 1 TO 6 TIMES
+000700         05 bloquetirada     OCCURS 1 TO 20 TIMES
 000710                                   DEPENDING ON numtiradas.
 000720             10 moddisp      PIC Z9 VALUE IS NULL.
-000730             10 fudgedisp    PIC 9 VALUE 0 OCCURS 100 TIMES COMP.
-000740             10 valororg     PIC 9(5) OCCURS 100 TIMES
+000730             10 fudgedisp    PIC 9 VALUE 0 OCCURS 198 TIMES COMP.
+000740             10 valororg     PIC 9(5) OCCURS 198 TIMES
 000750                                   USAGE IS COMP.
-000760             10 valordisp    PIC ZZZZZ9 OCCURS 100 TIMES
+000760             10 valordisp    PIC ZZZZZ9 OCCURS 198 TIMES
 000770                                   VALUE NULL.
 000780     01 fudge-presentacion.
 000790         05 fudge-menos      PIC X(4).
@@ -85,43 +166,142 @@
 000810         05 fudge-mas        PIC X(4).
 000820     01 fudge-simbolos       REDEFINES fudge-presentacion.
 000830         05 fudge-simb       PIC X(4) OCCURS 3 TIMES.
-000840     77 relleno              PIC X(32) VALUE SPACES.
-000850     77 sangria              PIC 99 USAGE IS COMP.
+000840     77 relleno              PIC X(120) VALUE SPACES.
+000850     77 sangria              PIC 999 USAGE IS COMP.
 000860     01 frag-texto.
-000870         05 expresion        PIC X(32) VALUE SPACES.
-000880         05 tx-principio     PIC X(80) VALUE SPACES.
+000870         05 expresion        PIC X(120) VALUE SPACES.
+000880         05 tx-principio     PIC X(160) VALUE SPACES.
 000890         05 ab-corchete      PIC XX VALUE SPACES.
 000900         05 tx-result        PIC X(16) VALUE SPACES.
 000910         05 separador-dados  PIC X(2) VALUE SPACES.
 000920** Leer desde la lÃ­nea de comandos:
 000930     01 argumentos-programa.
-000940         05 arg              PIC X(32) VALUE SPACES.
+000940         05 arg              PIC X(120) VALUE SPACES.
 000950             88 arg-telegram           VALUE "--telegram".
+000951             88 arg-discord            VALUE "--discord".
+000952             88 arg-ultimo             VALUE "--ultimo".
+000953             88 arg-json               VALUE "--json".
 000960             88 arg-nosum              VALUES "--nosumar",
 000970                                              "--nosum".
-000980         05 arg-l            PIC 99 USAGE IS COMP.
+000980         05 arg-l            PIC 999 USAGE IS COMP.
 000990         05 numargs          PIC 99 USAGE IS COMP.
 001000     01 opciones-programa.
 001010         05 opt-telegram     PIC 9 VALUE 0 USAGE IS COMP.
 001020             88 telegram           VALUE 1 FALSE 0.
+001021         05 opt-discord      PIC 9 VALUE 0 USAGE IS COMP.
+001022             88 discord             VALUE 1 FALSE 0.
 001030         05 opt-nosumar      PIC 9 VALUE 0 USAGE IS COMP.
 001040             88 nosumar            VALUE 1 FALSE 0.
+001041         05 opt-exito        PIC 9 VALUE 0 USAGE IS COMP.
+001042             88 exito-modo         VALUE 1 FALSE 0.
+001043     77 exito-umbral         PIC 9(5) VALUE 0 USAGE IS COMP.
+001044     01 exito-arg-temp       PIC X(24) VALUE SPACES.
+001045     01 semilla-arg-temp     PIC X(22) VALUE SPACES.
+001046     77 opt-archivo          PIC 9 VALUE 0 USAGE IS COMP.
+001046         88 archivo-modo           VALUE 1 FALSE 0.
+001046     77 opt-checkpoint       PIC 9 VALUE 0 USAGE IS COMP.
+001046         88 checkpoint-modo        VALUE 1 FALSE 0.
+001047     01 archivo-arg-temp     PIC X(110) VALUE SPACES.
+001048     01 checkpoint-arg-temp  PIC X(107) VALUE SPACES.
+001049     77 opt-idioma            PIC 9 VALUE 0 USAGE IS COMP.
+001049         88 idioma-ingles           VALUE 1 FALSE 0.
+001049     77 opt-usuario           PIC 9 VALUE 0 USAGE IS COMP.
+001049         88 usuario-modo            VALUE 1 FALSE 0.
+001049     77 opt-ultimo            PIC 9 VALUE 0 USAGE IS COMP.
+001049         88 ultimo-modo             VALUE 1 FALSE 0.
+001049     01 usuario-arg-temp      PIC X(58) VALUE SPACES.
+001049     77 ws-usuario-id         PIC X(60) VALUE SPACES.
+001049     77 opt-json              PIC 9 VALUE 0 USAGE IS COMP.
+001049         88 json-modo               VALUE 1 FALSE 0.
 001050** Mensajes de error:
-001060     01 p-error              PIC 9 VALUE 0 USAGE IS COMP.
+001060     01 p-error              PIC 99 VALUE 0 USAGE IS COMP.
 001070         88 err-ex-incorrecta      VALUE 1.
 001080         88 err-cero-dados         VALUE 2.
 001090         88 err-muchos-dados       VALUE 3.
 001100         88 err-arg-vacio          VALUE 4.
 001110         88 err-arg-absurdo        VALUE 5.
 001120         88 err-fudge-expl         VALUE 6.
+001121         88 err-muchos-bloques      VALUE 7.
+001122         88 err-macro-inexistente  VALUE 8.
+001123         88 err-archivo-inexistente VALUE 9.
+001124         88 err-sin-historial       VALUE 10.
 001130     77 texto-error          PIC X(256).
-001140     77 cosa-erronea         PIC X(32).
+001140     77 cosa-erronea         PIC X(120).
 001150     COPY "errores.cpy".
+001151     COPY "errores_en.cpy".
+001151** Para el registro de auditorÃ­a de tiradas (dados.log). El tamaÃ±o
+001151** ha de cubrir el caso extremo: hasta 20 bloques de hasta 198
+001151** dados de hasta 5 cifras cada uno, mÃ¡s los campos fijos:
+001152     01 log-linea           PIC X(25000) VALUE SPACES.
+001153     77 log-punt            PIC 9(5) USAGE IS COMP.
+001154     77 log-valor           PIC ZZZZZ9.
+001155     77 log-fechahora       PIC X(26).
+001156     77 ws-log-status       PIC XX.
+001156     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001156         88 log-truncado           VALUE 1 FALSE 0.
+001156** Para la salida en formato JSON ("--json"):
+001156     01 json-linea          PIC X(2000) VALUE SPACES.
+001156     77 json-punt           PIC 9(4) USAGE IS COMP.
+001156     77 json-valor          PIC ZZZZZ9.
+001157** Para las tiradas predefinidas ("presets") de macros.dat:
+001158     77 ws-macros-status     PIC XX.
+001159     01 macro-buscado        PIC X(32) VALUE SPACES.
+001160     01 macro-nombre         PIC X(32) VALUE SPACES.
+001161     01 macro-expr           PIC X(120) VALUE SPACES.
+001162     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001163         88 fin-macros             VALUE 1 FALSE 0.
+001164     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001165         88 macro-encontrada       VALUE 1 FALSE 0.
+001166** Para el modo de proceso por lotes ("--archivo=") y su reanudaciÃ³n
+001167** tras una interrupciÃ³n ("--checkpoint="):
+001168     77 ws-archivo-status    PIC XX.
+001169     01 ws-archivo-nombre    PIC X(120) VALUE SPACES.
+001170     77 ws-checkpoint-status PIC XX.
+001171     01 ws-checkpoint-nombre PIC X(120) VALUE SPACES.
+001172     77 archivo-linea-num    PIC 9(9) VALUE 0 USAGE IS COMP.
+001173     77 archivo-linea-disp   PIC 9(9) VALUE 0.
+001174     77 checkpoint-desde     PIC 9(9) VALUE 0 USAGE IS COMP.
+001175     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001176         88 fin-archivo            VALUE 1 FALSE 0.
+001177** Para el historial de la Ãºltima tirada de cada usuario
+001178** ("--usuario=", "--ultimo"), en "usuarios.dat":
+001179     77 ws-usuarios-status    PIC XX.
+001180     01 usuario-nombre       PIC X(60) VALUE SPACES.
+001181     01 usuario-expr         PIC X(120) VALUE SPACES.
+001181     01 usuario-linea        PIC X(200) VALUE SPACES.
+001182     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001183         88 fin-usuarios           VALUE 1 FALSE 0.
+001183     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001183         88 usuario-truncado       VALUE 1 FALSE 0.
+001184     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001185         88 usuario-encontrado     VALUE 1 FALSE 0.
+001186** Limites de la tirada (numero de dados, caras y bloques), con
+001187** los valores de siempre por defecto; "limites.dat" puede
+001188** ajustarlos a la baja, pero nunca por encima de estos, que son
+001189** el maximo que admiten los campos y tablas del programa:
+001190     77 limite-dados        PIC 999 VALUE 99 USAGE IS COMP.
+001191     77 limite-caras        PIC 9(6) VALUE 99999 USAGE IS COMP.
+001192     77 limite-bloques      PIC 99 VALUE 20 USAGE IS COMP.
+001192** Copias de los limites anteriores en formato de pantalla, para
+001192** poder citar el limite que este en vigor en un mensaje de error
+001192** (ERROR-SALIDA las actualiza justo antes de usarlas, asi que
+001192** siempre reflejan el ultimo valor leido de "limites.dat"):
+001192     77 limite-dados-disp   PIC ZZ9.
+001192     77 limite-caras-disp   PIC ZZZZZ9.
+001192     77 limite-bloques-disp PIC Z9.
+001193     77 ws-limites-status   PIC XX.
+001194     01 limite-nombre       PIC X(20) VALUE SPACES.
+001195     01 limite-valor        PIC X(10) VALUE SPACES.
+001195     01 limite-valor-txt    PIC X(10) VALUE SPACES.
+001195     77 limite-valor-num    PIC 9(6) VALUE 0 USAGE IS COMP.
+001196     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+001197         88 fin-limites            VALUE 1 FALSE 0.
 
 001160 PROCEDURE DIVISION.
 001170   INICIALIZAR.
 001180     ACCEPT wn-semilla FROM TIME.
 001190     COMPUTE wn-dado = FUNCTION RANDOM(wn-semilla).
+001191     PERFORM LEER-LIMITES.
 
 001200   LEER-ARGUMENTOS.
 001210     INITIALIZE i, numargs.
@@ -132,62 +312,81 @@
 001260** Comprobar las opciones de ejecuciÃ³n (--telegram, etc):
 001270       EVALUATE TRUE
 001280         WHEN arg-telegram SET telegram TO TRUE
+001285         WHEN arg-discord SET discord TO TRUE
 001290         WHEN arg-nosum SET nosumar TO TRUE
+001291         WHEN arg(1:8) = "--exito="
+001292           SET exito-modo TO TRUE
+001293           MOVE arg(9:24) TO exito-arg-temp
+001293           IF FUNCTION TRIM(exito-arg-temp) IS NOT NUMERIC THEN
+001293             MOVE arg TO cosa-erronea
+001293             SET err-arg-absurdo TO TRUE
+001293             PERFORM ERROR-SALIDA
+001293           END-IF
+001294           MOVE FUNCTION TRIM(exito-arg-temp) TO exito-umbral
+001295         WHEN arg(1:10) = "--semilla="
+001296           MOVE arg(11:22) TO semilla-arg-temp
+001296           IF FUNCTION TRIM(semilla-arg-temp) IS NOT NUMERIC THEN
+001296             MOVE arg TO cosa-erronea
+001296             SET err-arg-absurdo TO TRUE
+001296             PERFORM ERROR-SALIDA
+001296           END-IF
+001297           MOVE FUNCTION TRIM(semilla-arg-temp) TO wn-semilla
+001298           COMPUTE wn-dado = FUNCTION RANDOM(wn-semilla)
+001298         WHEN arg(1:10) = "--archivo="
+001298           SET archivo-modo TO TRUE
+001298           MOVE arg(11:110) TO archivo-arg-temp
+001298           MOVE FUNCTION TRIM(archivo-arg-temp)
+001298                TO ws-archivo-nombre
+001298         WHEN arg(1:13) = "--checkpoint="
+001298           SET checkpoint-modo TO TRUE
+001298           MOVE arg(14:107) TO checkpoint-arg-temp
+001298           MOVE FUNCTION TRIM(checkpoint-arg-temp)
+001298                TO ws-checkpoint-nombre
+001299         WHEN arg(1:10) = "--usuario="
+001299           SET usuario-modo TO TRUE
+001299           MOVE arg(11:58) TO usuario-arg-temp
+001299           MOVE FUNCTION TRIM(usuario-arg-temp) TO ws-usuario-id
+001299         WHEN arg-ultimo SET ultimo-modo TO TRUE
+001299         WHEN arg-json SET json-modo TO TRUE
+001299         WHEN arg(1:9) = "--idioma="
+001299           IF arg(10:2) = "en" THEN
+001299             SET idioma-ingles TO TRUE
+001299           END-IF
+001320         WHEN arg(1:8) = "--macro="
+001330           PERFORM BUSCAR-MACRO
+001340           PERFORM PARSEAR-EXPRESION-TIRADA
 001300         WHEN arg(1:1) IS NUMERIC OR arg(1:1) IS T_SIGNO
-001310** Â¡Primer carÃ¡cter es un nÃºmero, podrÃ­a ser una tirada de dados!
-001320** Un argumento como 6d6-3d4+1 deberÃ­a interpretarse asÃ­:
-001330** SubÃ­ndice    Tirada      Signo
-001340**   1)           6d6         (+)   > Se sobreentiende.
-001350**   2)           3d4          -
-001360**   3)            1           +
-001370** Para conseguir con esto con UNSTRING mientras se lee la expre-
-001380** siÃ³n, hay que guardar los signos siempre un Ã­ndice por encima
-001390** de la cadena extraÃ­da en cada paso, porque se aplicarÃ¡n a la
-001400** siguiente. Si no se especifica otro, el primer signo siempre
-001410** serÃ¡ "+".
-001420**
-001430** Una coma (,) como signo convierte la expresiÃ³n en series de
-001440** dados cuyos valores no se suman (vÃ©ase opciÃ³n "--nosumar").
-001450**
-001460** "numtiradas" cuenta tanto tiradas como modificadores:
-001470** 1d4+2d6+1 --> numtiradas = 3
-001480           MOVE "+" TO signo(1)
-001490           MOVE arg TO expresion
-001500           IF arg(1:1) IS T_SIGNO THEN
-001510             MOVE arg(1:1) TO signo(1)
-001520           END-IF
-001530           INITIALIZE numtiradas
-001540           MOVE FUNCTION STORED-CHAR-LENGTH(arg) TO arg-l
-001550           MOVE 1 TO j
-001560           PERFORM UNTIL j > arg-l
-001570             ADD 1 TO numtiradas
-001580             UNSTRING arg DELIMITED BY "+" OR "-" OR ","
-001590               INTO tirada(numtiradas)
-001600               DELIMITER IN signo(numtiradas + 1),
-001610               WITH POINTER j
-001620             END-UNSTRING
-001630** Una expresiÃ³n de tipo "-2+1d4", ",1d6" o similar. Es rebuscado
-001640** pero intentamos procesarlas tambiÃ©n aÃ±adiendo un cero inicial,
-001650** para que el algoritmo no falle:
-001660             IF tirada(numtiradas) = SPACES THEN
-001670               MOVE 0 TO tirada(numtiradas)
-001680             END-IF
-001690** Una coma en la expresiÃ³n pasa al modo de no sumar:
-001700             IF signo(numtiradas + 1) = "," THEN
-001710               SET nosumar TO TRUE
-001720             END-IF
-001730           END-PERFORM
+001310           PERFORM PARSEAR-EXPRESION-TIRADA
 001740         WHEN OTHER
 001750           MOVE arg TO cosa-erronea
 001760           SET err-arg-absurdo TO TRUE
 001770           PERFORM ERROR-SALIDA
 001780       END-EVALUATE
 001790     END-PERFORM.
-001800** No se ha escrito ninguna tirada:
-001810     IF expresion = SPACES THEN
+001791** "--ultimo" recupera y repite la Ãºltima tirada guardada del
+001792** usuario indicado en "--usuario=", en vez de exigir que se
+001793** escriba de nuevo la expresiÃ³n:
+001792     IF ultimo-modo THEN
+001793       IF NOT usuario-modo THEN
+001794         MOVE "--ultimo" TO cosa-erronea
+001795         SET err-arg-absurdo TO TRUE
+001796         PERFORM ERROR-SALIDA
+001797       END-IF
+001798       PERFORM BUSCAR-ULTIMA-TIRADA
+001799       PERFORM PARSEAR-EXPRESION-TIRADA
+001799     END-IF.
+001800** No se ha escrito ninguna tirada (salvo en modo de archivo, donde
+001801** las tiradas se leen lÃ­nea a lÃ­nea del fichero indicado):
+001810     IF expresion = SPACES AND NOT archivo-modo THEN
 001820       SET err-arg-vacio TO TRUE
 001830       PERFORM ERROR-SALIDA
 001840     END-IF.
+001841** "--archivo=fichero.txt" procesa una tirada por lÃ­nea y termina
+001842** el programa por su cuenta, sin caer en el resto del flujo normal:
+001843     IF archivo-modo THEN
+001844       PERFORM PROCESAR-ARCHIVO
+001845       STOP RUN
+001846     END-IF.
 
 001850** Â¿Hay errores en las tiradas suministradas por el usuario?   
 001860** Si los hay se informa y se detiene el programa, de lo contrario
@@ -202,10 +401,16 @@
 001950           INTO txtemp, txtemp2
 001960         END-UNSTRING
 001970         MOVE FUNCTION STORED-CHAR-LENGTH(txtemp2) TO tx2long
+001971** Â¿Y si es una tirada de ventaja/desventaja? Por ejemplo, "2d20k1",
+001972** "4d6kl1" (se queda sÃ³lo con los N dados mÃ¡s altos o mÃ¡s bajos):
+001973         PERFORM COMPROBAR-DADOS-VENTAJA
+001974         MOVE FUNCTION STORED-CHAR-LENGTH(txtemp2) TO tx2long
 001980** Â¿Y si hubiera dados explosivos? Por ejemplo, "10d10!", "3d6!":
 001990** Â¿Y si hubiera dados "fudge"? Por ejemplo, "6df":
 002000         PERFORM COMPROBAR-DADOS-EXPLOSIVOS
 002010         PERFORM COMPROBAR-DADOS-FUDGE
+002011** Â¿Y si es un dado porcentual, "d%" (equivale a "d100")?
+002012         PERFORM COMPROBAR-DADOS-PORCENTAJE
 002020** Por fin seguimos con la evaluaciÃ³n normal de dados y caras:
 002030         IF FUNCTION TRIM(txtemp) IS NOT NUMERIC OR
 002040            FUNCTION TRIM(txtemp2) IS NOT NUMERIC THEN
@@ -220,11 +425,26 @@
 002130           SET err-cero-dados TO TRUE
 002140           PERFORM ERROR-SALIDA
 002150         END-IF
-002160         IF numdados(i) > 99 OR numcaras(i) > 99999 THEN
+002160         IF numdados(i) > limite-dados OR
+002161            numcaras(i) > limite-caras THEN
 002170           MOVE tirada(i) TO cosa-erronea
 002180           SET err-muchos-dados TO TRUE
 002190           PERFORM ERROR-SALIDA
 002200         END-IF
+002201** Los dados explosivos sin umbral explÃ­cito ("!") explotan sÃ³lo con
+002202** el resultado mÃ¡ximo, como hasta ahora; con umbral explÃ­cito
+002203** ("!5") explotan con ese valor o cualquiera mayor, y el umbral no
+002204** puede superar el nÃºmero de caras del dado:
+002205         IF explosivos(i) THEN
+002206           IF explode-umbral(i) = 0 THEN
+002207             MOVE numcaras(i) TO explode-umbral(i)
+002208           END-IF
+002209           IF explode-umbral(i) > numcaras(i) THEN
+002210             MOVE tirada(i) TO cosa-erronea
+002211             SET err-ex-incorrecta TO TRUE
+002212             PERFORM ERROR-SALIDA
+002213           END-IF
+002214         END-IF
 002210       END-IF
 002220** ExpresiÃ³n mal formada, cosa ilegible:
 002230       IF ds > 1 OR (ds = 0 AND
@@ -257,11 +477,12 @@
 002490         MOVE numdados(i) TO numdadosorig(i)
 002500         PERFORM VARYING j FROM 1 BY 1 UNTIL j > numdados(i)
 002510           COMPUTE wn-dado = (FUNCTION RANDOM() * numcaras(i)) + 1
-002520** Â¿Hay dados explosivos? Entonces cada resultado mÃ¡ximo aÃ±ade un
-002530** dado extra a la tirada (pero un mÃ¡ximo en un dado extra no suma
-002540** otro dado extra mÃ¡s):
+002520** Â¿Hay dados explosivos? Entonces cada resultado que alcance el
+002530** umbral de explosiÃ³n (el mÃ¡ximo, salvo que se indicara otro con
+002540** "!N") aÃ±ade un dado extra a la tirada (pero un dado extra no
+002541** suma otro dado extra mÃ¡s):
 002550           IF explosivos(i) THEN
-002560             IF wn-dado = numcaras(i) AND
+002560             IF wn-dado >= explode-umbral(i) AND
 002570                j <= numdadosorig(i) THEN
 002580               ADD 1 TO numdados(i)
 002590             END-IF
@@ -282,11 +503,22 @@
 002740                 MOVE 3 TO fudgedisp(i, j)
 002750             END-EVALUATE
 002760           ELSE
-002770** Dados normales con valores que se suman:
-002780             ADD wn-dado TO rparcial
+002770** Dados normales con valores que se suman. Si es una tirada de
+002771** ventaja/desventaja (keep-cant > 0), el dado se anota pero no
+002772** se suma todavÃ­a: se decide quÃ© dados cuentan al terminar el
+002773** bloque, en CALCULAR-VENTAJA:
+002780             IF keep-cant(i) = 0 THEN
+002781               ADD wn-dado TO rparcial
+002782             END-IF
 002790             MOVE wn-dado TO valordisp(i, j), valororg(i, j)
 002800           END-IF
 002810         END-PERFORM
+002811         IF keep-cant(i) > 0 THEN
+002812           PERFORM CALCULAR-VENTAJA
+002813         END-IF
+002814         IF exito-modo THEN
+002815           PERFORM CONTAR-EXITOS
+002816         END-IF
 002820       END-IF
 002830       IF signo(i) = "+" THEN
 002840         ADD rparcial TO result
@@ -306,28 +538,72 @@
 002970** 
 002980** Negritas tanto para la terminal como para Telegram.
 002990   ANSI-O-TELEGRAM.
-003000     IF telegram THEN
-003010       MOVE "âœ…" TO fudge-mas
-003020       MOVE "â—»" TO fudge-neutro
-003030       MOVE "âŒ" TO fudge-menos
-003040       MOVE "ðŸŽ²" TO tx-principio
-003050       MOVE "\[" TO ab-corchete
-003060       MOVE 5 TO sangria
-003070       STRING " = ", "*", FUNCTION TRIM(resultsigno),
-003080              FUNCTION TRIM(resultdisp), "*" INTO tx-result
-003090     ELSE
-003100       MOVE "+" TO fudge-mas
-003110       MOVE "â–¡" TO fudge-neutro
-003120       MOVE "-" TO fudge-menos
-003130       MOVE 10 TO sangria
-003140       ADD arg-l TO sangria
-003150       STRING ws-colorbold, "Dados (", FUNCTION TRIM(expresion),
-003160              "):", ws-fntnormal INTO tx-principio
-003170       MOVE "[" TO ab-corchete
-003180       STRING " = ", ws-colorbold, FUNCTION TRIM(resultsigno),
-003190              FUNCTION TRIM(resultdisp), ws-fntnormal
-003200              INTO tx-result
-003210     END-IF.
+002991** El modo "--json" no usa ninguno de estos formatos de texto: se
+002992** muestra la tirada como un objeto JSON de una sola linea. No se
+002993** para el programa aqui: se deja caer en el resto del flujo
+002994** normal (MOSTRAR-DADOS no hace nada con "json-modo" activo, pero
+002995** REGISTRAR-LOG y, en tirada suelta, GUARDAR-USUARIO se siguen
+002996** ejecutando igual) para que "--archivo=" pueda seguir procesando
+002997** el resto de lineas del fichero:
+002998** Los fragmentos de texto son de anchura fija y se rellenan con
+002999** "STRING" desde la posicion 1: sin este borrado previo, una
+003000** tirada mas corta que la anterior (en modo "--archivo=") dejaria
+003001** restos del texto de la tirada anterior detras del nuevo:
+003002     INITIALIZE tx-principio, ab-corchete, tx-result,
+003003                separador-dados.
+003004     IF json-modo THEN
+003005       PERFORM MOSTRAR-JSON
+003006     ELSE
+003000     EVALUATE TRUE
+003001       WHEN telegram
+003010         MOVE "âœ…" TO fudge-mas
+003020         MOVE "â—»" TO fudge-neutro
+003030         MOVE "âŒ" TO fudge-menos
+003040         MOVE "ðŸŽ²" TO tx-principio
+003050         MOVE "\[" TO ab-corchete
+003060         MOVE 5 TO sangria
+003070         STRING " = ", "*", FUNCTION TRIM(resultsigno),
+003080                FUNCTION TRIM(resultdisp), "*" INTO tx-result
+003090       WHEN discord
+003091** Discord entiende Markdown propio: negrita con "**" en vez de
+003092** "*", y no hace falta escapar el corchete de apertura como en
+003093** el MarkdownV2 de Telegram:
+003094         MOVE "âœ…" TO fudge-mas
+003095         MOVE "â—»" TO fudge-neutro
+003096         MOVE "âŒ" TO fudge-menos
+003097         MOVE 10 TO sangria
+003098         ADD arg-l TO sangria
+003099         IF idioma-ingles THEN
+003099           STRING "**Dice (", FUNCTION TRIM(expresion),
+003100                  "):**" INTO tx-principio
+003099         ELSE
+003099           STRING "**Dados (", FUNCTION TRIM(expresion),
+003100                  "):**" INTO tx-principio
+003099         END-IF
+003101         MOVE "[" TO ab-corchete
+003102         STRING " = ", "**", FUNCTION TRIM(resultsigno),
+003103                FUNCTION TRIM(resultdisp), "**" INTO tx-result
+003110       WHEN OTHER
+003120         MOVE "+" TO fudge-mas
+003130         MOVE "â–¡" TO fudge-neutro
+003140         MOVE "-" TO fudge-menos
+003150         MOVE 10 TO sangria
+003160         ADD arg-l TO sangria
+003170         IF idioma-ingles THEN
+003171           STRING ws-colorbold, "Dice (",
+003172             FUNCTION TRIM(expresion), "):", ws-fntnormal
+003172             INTO tx-principio
+003173         ELSE
+003174           STRING ws-colorbold, "Dados (",
+003175             FUNCTION TRIM(expresion), "):", ws-fntnormal
+003175             INTO tx-principio
+003176         END-IF
+003190         MOVE "[" TO ab-corchete
+003200         STRING " = ", ws-colorbold, FUNCTION TRIM(resultsigno),
+003201                FUNCTION TRIM(resultdisp), ws-fntnormal
+003202                INTO tx-result
+003210     END-EVALUATE
+003211     END-IF.
 
 003220** Mostrar las tiradas y resultados, segÃºn proceda:
 003230** Ejemplos de lo que se pretende:
@@ -337,14 +613,16 @@
 003270**   3d4,2d6: [1, 2, 4]
 003280**            [3, 5]
 003290   MOSTRAR-DADOS.
+003291     IF json-modo THEN
+003292       EXIT PARAGRAPH
+003293     END-IF.
 003300     DISPLAY FUNCTION TRIM(tx-principio), " " WITH NO ADVANCING.
 003310     PERFORM VARYING i FROM 1 BY 1 UNTIL i > numtiradas
 003320       IF NOT nosumar AND numdados(i) = 0 THEN
 003330         PERFORM IMPRIMIR-SIGNO
 003340         DISPLAY FUNCTION TRIM(moddisp(i)) WITH NO ADVANCING
 003350       END-IF
-003360       IF NOT valordisp(i, 1) = LOW-VALUES
-003370          OR NOT fudgedisp(i, 1) = 0 THEN
+003360       IF numdados(i) > 0 THEN
 003380         IF nosumar THEN
 003390** LÃ­neas independientes para series de dados en modo de
 003400** no sumar resultados:
@@ -375,23 +653,334 @@
 003650       END-IF
 003660     END-PERFORM.
 
+003661** Se deja constancia de cada tirada en "dados.log", para poder
+003662** arbitrar disputas sobre lo que salió realmente en una tirada:
+003663   REGISTRAR-LOG.
+003664     INITIALIZE log-linea.
+003664     MOVE FUNCTION CURRENT-DATE(1:14) TO log-fechahora.
+003665     MOVE 1 TO log-punt.
+003664     SET log-truncado TO FALSE.
+003666     STRING FUNCTION TRIM(log-fechahora) DELIMITED BY SIZE,
+003667            " | expr=" DELIMITED BY SIZE,
+003668            FUNCTION TRIM(expresion) DELIMITED BY SIZE,
+003669            " | bloques=[" DELIMITED BY SIZE
+003670            INTO log-linea WITH POINTER log-punt
+003670            ON OVERFLOW SET log-truncado TO TRUE
+003671     END-STRING.
+003672     PERFORM VARYING i FROM 1 BY 1 UNTIL i > numtiradas
+003673       IF i > 1 THEN
+003674         STRING "; " DELIMITED BY SIZE
+003675                INTO log-linea WITH POINTER log-punt
+003675                ON OVERFLOW SET log-truncado TO TRUE
+003676         END-STRING
+003677       END-IF
+003678       IF numdados(i) = 0 THEN
+003679         MOVE mod(i) TO log-valor
+003680         STRING FUNCTION TRIM(log-valor) DELIMITED BY SIZE
+003681                INTO log-linea WITH POINTER log-punt
+003681                ON OVERFLOW SET log-truncado TO TRUE
+003682         END-STRING
+003683       ELSE
+003684         PERFORM VARYING j FROM 1 BY 1 UNTIL j > numdados(i)
+003685           IF j > 1 THEN
+003686             STRING "," DELIMITED BY SIZE
+003687                    INTO log-linea WITH POINTER log-punt
+003687                    ON OVERFLOW SET log-truncado TO TRUE
+003688             END-STRING
+003689           END-IF
+003690           IF fudge(i) THEN
+003691             STRING FUNCTION TRIM(fudge-simb(fudgedisp(i, j)))
+003692                    DELIMITED BY SIZE
+003693                    INTO log-linea WITH POINTER log-punt
+003693                    ON OVERFLOW SET log-truncado TO TRUE
+003694             END-STRING
+003695           ELSE
+003696             MOVE valororg(i, j) TO log-valor
+003697             STRING FUNCTION TRIM(log-valor) DELIMITED BY SIZE
+003698                    INTO log-linea WITH POINTER log-punt
+003698                    ON OVERFLOW SET log-truncado TO TRUE
+003699             END-STRING
+003700           END-IF
+003701         END-PERFORM
+003702       END-IF
+003703     END-PERFORM.
+003704     STRING "] | resultado=" DELIMITED BY SIZE,
+003705            FUNCTION TRIM(resultsigno) DELIMITED BY SIZE,
+003706            FUNCTION TRIM(resultdisp) DELIMITED BY SIZE
+003707            INTO log-linea WITH POINTER log-punt
+003707            ON OVERFLOW SET log-truncado TO TRUE
+003708     END-STRING.
+003708     IF log-truncado THEN
+003708       DISPLAY "Aviso: la entrada de dados.log se ha truncado."
+003708     END-IF.
+003709     OPEN EXTEND f-log.
+003709     IF ws-log-status = "35" THEN
+003709       OPEN OUTPUT f-log
+003709       CLOSE f-log
+003709       OPEN EXTEND f-log
+003709     END-IF.
+003710     MOVE log-linea TO reg-log.
+003711     WRITE reg-log.
+003712     CLOSE f-log.
+003713     EXIT.
+
+003713** Con "--usuario=ID" se anota la expresiÃ³n de esta tirada en
+003714** "usuarios.dat" (una lÃ­nea "id=expresiÃ³n" por usuario, al final
+003715** del fichero), para que un "--usuario=ID --ultimo" posterior
+003716** pueda repetirla. No se anota nada cuando la tirada actual ya
+003717** era en sÃ­ misma un "--ultimo" (no tendrÃ­a sentido duplicarla):
+003718   GUARDAR-USUARIO.
+003719     INITIALIZE usuario-linea.
+003719     SET usuario-truncado TO FALSE.
+003720     IF usuario-modo AND NOT ultimo-modo THEN
+003721       STRING FUNCTION TRIM(ws-usuario-id) DELIMITED BY SIZE,
+003722              "=" DELIMITED BY SIZE,
+003723              FUNCTION TRIM(expresion) DELIMITED BY SIZE
+003724              INTO usuario-linea
+003724              ON OVERFLOW SET usuario-truncado TO TRUE
+003725       END-STRING
+003725       IF usuario-truncado THEN
+003725         DISPLAY "Aviso: entrada de usuarios.dat truncada."
+003725       END-IF
+003726       OPEN EXTEND f-usuarios
+003727       IF ws-usuarios-status = "35" THEN
+003728         OPEN OUTPUT f-usuarios
+003729         CLOSE f-usuarios
+003730         OPEN EXTEND f-usuarios
+003731       END-IF
+003732       MOVE usuario-linea TO reg-usuarios
+003733       WRITE reg-usuarios
+003734       CLOSE f-usuarios
+003735     END-IF.
+003736     EXIT.
+
 003670   IMPRIMIR-RESULTADO.
-003680     IF nosumar THEN
-003690       MOVE ALL SPACES TO tx-result
-003700     END-IF.
-003710     DISPLAY FUNCTION TRIM(tx-result, TRAILING).
+003715     PERFORM MOSTRAR-RESULTADO-FINAL.
 003720     STOP RUN.
 
+003721** ExtraÃ­do de IMPRIMIR-RESULTADO para poder reutilizarse tambiÃ©n
+003722** desde el modo de archivo ("--archivo="), donde no conviene
+003723** terminar el programa despuÃ©s de cada lÃ­nea:
+003724   MOSTRAR-RESULTADO-FINAL.
+003725     IF NOT json-modo THEN
+003726       IF nosumar THEN
+003726         MOVE ALL SPACES TO tx-result
+003726       END-IF
+003727       DISPLAY FUNCTION TRIM(tx-result, TRAILING)
+003728     END-IF.
+003729     EXIT.
 
-003730** Expresiones como "6d6!", o "10d4!":
-003740   COMPROBAR-DADOS-EXPLOSIVOS.
-003750     IF txtemp2(tx2long:1) = "!" THEN
-003760       SET explosivos(i) TO TRUE
-003770       MOVE SPACE TO txtemp2(tx2long:1)
+003729** Salida para "--json": un objeto por lÃ­nea con la expresiÃ³n, cada
+003729** bloque de la tirada (con su signo y, segÃºn el tipo, los dados o
+003729** el modificador) y el resultado final, para que otro programa
+003729** pueda leer la tirada sin tener que analizar el texto pensado
+003729** para personas:
+003729   MOSTRAR-JSON.
+003730     INITIALIZE json-linea.
+003731     MOVE 1 TO json-punt.
+003732     STRING '{"expresion":"' DELIMITED BY SIZE,
+003733            FUNCTION TRIM(expresion) DELIMITED BY SIZE,
+003734            '","bloques":[' DELIMITED BY SIZE
+003735            INTO json-linea WITH POINTER json-punt
+003736     END-STRING.
+003737     PERFORM VARYING i FROM 1 BY 1 UNTIL i > numtiradas
+003738       IF i > 1 THEN
+003739         STRING "," DELIMITED BY SIZE
+003740                INTO json-linea WITH POINTER json-punt
+003741         END-STRING
+003742       END-IF
+003743       IF numdados(i) = 0 THEN
+003744         MOVE mod(i) TO json-valor
+003745         STRING '{"signo":"' DELIMITED BY SIZE,
+003746                signo(i) DELIMITED BY SIZE,
+003747                '","modificador":' DELIMITED BY SIZE,
+003748                FUNCTION TRIM(json-valor) DELIMITED BY SIZE,
+003749                "}" DELIMITED BY SIZE
+003750                INTO json-linea WITH POINTER json-punt
+003751         END-STRING
+003752       ELSE
+003753         STRING '{"signo":"' DELIMITED BY SIZE,
+003754                signo(i) DELIMITED BY SIZE,
+003755                '","dados":[' DELIMITED BY SIZE
+003756                INTO json-linea WITH POINTER json-punt
+003757         END-STRING
+003758         PERFORM VARYING j FROM 1 BY 1 UNTIL j > numdados(i)
+003759           IF j > 1 THEN
+003760             STRING "," DELIMITED BY SIZE
+003761                    INTO json-linea WITH POINTER json-punt
+003762             END-STRING
+003763           END-IF
+003764           IF fudge(i) THEN
+003765             EVALUATE fudgedisp(i, j)
+003766               WHEN 1
+003767                 STRING '"-"' DELIMITED BY SIZE
+003768                        INTO json-linea WITH POINTER json-punt
+003769                 END-STRING
+003770               WHEN 3
+003771                 STRING '"+"' DELIMITED BY SIZE
+003772                        INTO json-linea WITH POINTER json-punt
+003773                 END-STRING
+003774               WHEN OTHER
+003775                 STRING '"o"' DELIMITED BY SIZE
+003776                        INTO json-linea WITH POINTER json-punt
+003777                 END-STRING
+003778             END-EVALUATE
+003779           ELSE
+003780             MOVE valororg(i, j) TO json-valor
+003781             STRING FUNCTION TRIM(json-valor) DELIMITED BY SIZE
+003782                    INTO json-linea WITH POINTER json-punt
+003783             END-STRING
+003784           END-IF
+003785         END-PERFORM
+003786         STRING "]}" DELIMITED BY SIZE
+003787                INTO json-linea WITH POINTER json-punt
+003788         END-STRING
+003789       END-IF
+003790     END-PERFORM.
+003791     STRING '],"resultado":' DELIMITED BY SIZE,
+003792            FUNCTION TRIM(resultsigno) DELIMITED BY SIZE,
+003793            FUNCTION TRIM(resultdisp) DELIMITED BY SIZE,
+003794            "}" DELIMITED BY SIZE
+003795            INTO json-linea WITH POINTER json-punt
+003796     END-STRING.
+003797     DISPLAY FUNCTION TRIM(json-linea).
+003798     EXIT.
+
+
+003799** Expresiones de ventaja/desventaja, como "2d20k1" (quedarse con
+003800** el dado mÃ¡s alto) o "4d6kl1" (quedarse con el mÃ¡s bajo). Se
+003801** elimina el sufijo "k"/"kl" + cantidad, dejando sÃ³lo las caras:
+003802   COMPROBAR-DADOS-VENTAJA.
+003803     INITIALIZE ventaja-temp.
+003804     INSPECT txtemp2 TALLYING wk-numk FOR ALL "k".
+003805     IF wk-numk > 0 THEN
+003806       UNSTRING txtemp2 DELIMITED BY "k"
+003807         INTO wk-caras-txt, wk-resto
+003808       END-UNSTRING
+003809       MOVE wk-caras-txt TO txtemp2
+003810       IF wk-resto(1:1) = "l" THEN
+003811         SET keep-baja(i) TO TRUE
+003812         MOVE wk-resto(2:6) TO wk-cant-txt
+003813       ELSE
+003814         SET keep-alta(i) TO TRUE
+003815         MOVE wk-resto TO wk-cant-txt
+003816       END-IF
+003817       IF FUNCTION TRIM(wk-cant-txt) IS NOT NUMERIC OR
+003818          FUNCTION TRIM(wk-cant-txt) = "0" OR
+003819          FUNCTION TRIM(wk-cant-txt) = SPACES THEN
+003820         MOVE tirada(i) TO cosa-erronea
+003821         SET err-ex-incorrecta TO TRUE
+003822         PERFORM ERROR-SALIDA
+003823       END-IF
+003824** "keep-cant" solo tiene dos digitos: hay que comprobar el
+003825** valor real (todavia en un campo ancho) contra el limite de
+003826** dados antes de moverlo ahi, para no dejar que un "k100" se
+003827** trunque en silencio a "00" y la tirada se convierta en una
+003828** simple suma:
+003829       MOVE wk-cant-txt TO wk-cant-num
+003830       IF wk-cant-num > limite-dados THEN
+003831         MOVE tirada(i) TO cosa-erronea
+003832         SET err-ex-incorrecta TO TRUE
+003833         PERFORM ERROR-SALIDA
+003834       END-IF
+003835       MOVE wk-cant-num TO keep-cant(i)
+003836     END-IF.
+003837     EXIT.
+
+003738** Una vez tirados todos los dados del bloque, se decide cuÃ¡les
+003739** cuentan para el resultado ("k1" se queda con el/los mÃ¡s altos,
+003740** "kl1" con el/los mÃ¡s bajos). Se ordenan los valores del bloque
+003741** de menor a mayor con una burbuja sencilla y se suman sÃ³lo los
+003742** que correspondan segÃºn keep-modo:
+003743   CALCULAR-VENTAJA.
+003744     IF keep-cant(i) > numdados(i) THEN
+003745       MOVE numdados(i) TO keep-cant(i)
+003746     END-IF.
+003747     MOVE numdados(i) TO wk-n.
+003748     PERFORM VARYING wk-a FROM 1 BY 1 UNTIL wk-a > wk-n
+003749       MOVE valororg(i, wk-a) TO wk-orden(wk-a)
+003750     END-PERFORM.
+003751     PERFORM VARYING wk-a FROM 1 BY 1 UNTIL wk-a > wk-n - 1
+003752       PERFORM VARYING wk-b FROM 1 BY 1 UNTIL wk-b > wk-n - wk-a
+003753         IF wk-orden(wk-b) > wk-orden(wk-b + 1) THEN
+003754           MOVE wk-orden(wk-b) TO wk-temp-valor
+003755           MOVE wk-orden(wk-b + 1) TO wk-orden(wk-b)
+003756           MOVE wk-temp-valor TO wk-orden(wk-b + 1)
+003757         END-IF
+003758       END-PERFORM
+003759     END-PERFORM.
+003760     IF keep-alta(i) THEN
+003761       PERFORM VARYING wk-a FROM wk-n BY -1
+003762               UNTIL wk-a <= wk-n - keep-cant(i)
+003763         ADD wk-orden(wk-a) TO rparcial
+003764       END-PERFORM
+003765     ELSE
+003766       PERFORM VARYING wk-a FROM 1 BY 1 UNTIL wk-a > keep-cant(i)
+003767         ADD wk-orden(wk-a) TO rparcial
+003768       END-PERFORM
+003769     END-IF.
+003770     EXIT.
+
+003771** Para sistemas de "dice pool" (Mundo de Tinieblas, Shadowrun...),
+003772** con "--exito=N" el subtotal de cada bloque no es la suma de los
+003773** dados sino cuÃ¡ntos de ellos igualan o superan N:
+003774   CONTAR-EXITOS.
+003775     MOVE 0 TO rparcial.
+003775** Si el bloque tambien es de ventaja/desventaja (keep-cant > 0),
+003775** CALCULAR-VENTAJA ya ha dejado el bloque ordenado en wk-orden y
+003775** solo los dados realmente conservados deben contar como exitos:
+003776     IF keep-cant(i) > 0 THEN
+003776       IF keep-alta(i) THEN
+003776         PERFORM VARYING wk-a FROM wk-n BY -1
+003776                 UNTIL wk-a <= wk-n - keep-cant(i)
+003777           IF wk-orden(wk-a) >= exito-umbral THEN
+003778             ADD 1 TO rparcial
+003778           END-IF
+003778         END-PERFORM
+003778       ELSE
+003778         PERFORM VARYING wk-a FROM 1 BY 1
+003778                 UNTIL wk-a > keep-cant(i)
+003778           IF wk-orden(wk-a) >= exito-umbral THEN
+003778             ADD 1 TO rparcial
+003778           END-IF
+003778         END-PERFORM
+003778       END-IF
+003779     ELSE
+003779       PERFORM VARYING j FROM 1 BY 1 UNTIL j > numdados(i)
+003779         IF valororg(i, j) >= exito-umbral THEN
+003779           ADD 1 TO rparcial
+003779         END-IF
+003780       END-PERFORM
 003780     END-IF.
+003781     EXIT.
+
+003730** Expresiones como "6d6!", o "10d4!" (explotan con el resultado
+003731** mÃ¡ximo), o con un umbral explÃ­cito como "3d6!5" (explotan con
+003732** ese valor o cualquiera mayor):
+003740   COMPROBAR-DADOS-EXPLOSIVOS.
+003741     INITIALIZE explosivo-temp.
+003742     INSPECT txtemp2 TALLYING wk-numexcl FOR ALL "!".
+003743     IF wk-numexcl > 0 THEN
+003744       SET explosivos(i) TO TRUE
+003745       UNSTRING txtemp2 DELIMITED BY "!"
+003746         INTO wk-explo-caras, wk-explo-umbral
+003747       END-UNSTRING
+003748       MOVE wk-explo-caras TO txtemp2
+003749       IF FUNCTION TRIM(wk-explo-umbral) NOT = SPACES THEN
+003750         IF FUNCTION TRIM(wk-explo-umbral) IS NOT NUMERIC THEN
+003751           MOVE tirada(i) TO cosa-erronea
+003752           SET err-ex-incorrecta TO TRUE
+003753           PERFORM ERROR-SALIDA
+003754         END-IF
+003755         MOVE wk-explo-umbral TO explode-umbral(i)
+003756       END-IF
+003757     END-IF.
 003790     EXIT.
 003800** Hecha la comprobaciÃ³n anterior, se elimina si lo hubiera el
-003810** "!" para que continÃºe la ejecuciÃ³n normal del programa.
+003810** "!" (y su umbral) para que continÃºe la ejecuciÃ³n normal del
+003811** programa; el umbral por defecto (el resultado mÃ¡ximo, si no se
+003812** indicÃ³ ninguno) se resuelve mÃ¡s tarde, cuando ya se conoce el
+003813** nÃºmero de caras del dado.
 
 003820   COMPROBAR-DADOS-FUDGE.
 003830     IF FUNCTION TRIM(txtemp2) = "f" THEN
@@ -408,6 +997,14 @@
 003940     END-IF.
 003950     EXIT.
 
+003951** "d%" es un atajo para "d100" (dado porcentual, muy comÃºn en
+003952** sistemas como La Llamada de Cthulhu):
+003953   COMPROBAR-DADOS-PORCENTAJE.
+003954     IF FUNCTION TRIM(txtemp2) = "%" THEN
+003955       MOVE 100 TO txtemp2
+003956     END-IF.
+003957     EXIT.
+
 003960** Signos entre series de dados: [...] +/- [...]
 003970   IMPRIMIR-SIGNO.
 003980     IF i > 1 AND NOT (i = 2 AND nosumar) THEN
@@ -456,25 +1053,291 @@
 004380** y al texto resultante se le da formato para Telegram o la
 004390** terminal:
 004400   ERROR-SALIDA.
-004410     MOVE mensaje-error(p-error) TO texto-error.
-004420     IF telegram THEN
-004430       MOVE FUNCTION SUBSTITUTE(texto-error, "<err>", "*", 
+004401     MOVE limite-dados   TO limite-dados-disp.
+004401     MOVE limite-caras   TO limite-caras-disp.
+004401     MOVE limite-bloques TO limite-bloques-disp.
+004401     IF idioma-ingles THEN
+004402       MOVE mensaje-error-en(p-error) TO texto-error
+004403     ELSE
+004404       MOVE mensaje-error(p-error) TO texto-error
+004405     END-IF.
+004420     EVALUATE TRUE
+004421       WHEN telegram
+004430       MOVE FUNCTION SUBSTITUTE(texto-error, "<err>", "*",
 004440            "</err>", "*",
 004450            "<exec />", "/tirar",
 004460            "<emoji_meh />", "ðŸ˜’",
 004470            "<expr />", FUNCTION TRIM(cosa-erronea),
+004471            "<lim-dados />", FUNCTION TRIM(limite-dados-disp),
+004472            "<lim-caras />", FUNCTION TRIM(limite-caras-disp),
+004473            "<lim-bloques />", FUNCTION TRIM(limite-bloques-disp),
 004480            "<mono>", "`",
 004490            "</mono>", "`") TO texto-error
-004500     ELSE
-004510       MOVE FUNCTION SUBSTITUTE(texto-error, "<err>", ws-rojob, 
+004491       WHEN discord
+004492       MOVE FUNCTION SUBSTITUTE(texto-error, "<err>", "**",
+004493            "</err>", "**",
+004494            "<exec />", "./dados",
+004495            "<emoji_meh />", "ðŸ˜’",
+004496            "<expr />", FUNCTION TRIM(cosa-erronea),
+004497            "<lim-dados />", FUNCTION TRIM(limite-dados-disp),
+004498            "<lim-caras />", FUNCTION TRIM(limite-caras-disp),
+004499            "<lim-bloques />", FUNCTION TRIM(limite-bloques-disp),
+004500            "<mono>", "`",
+004501            "</mono>", "`") TO texto-error
+004502       WHEN OTHER
+004510       MOVE FUNCTION SUBSTITUTE(texto-error, "<err>", ws-rojob,
 004520            "</err>", ws-fntnormal,
 004530            "<exec />", "./dados",
 004540            "<emoji_meh />", " ",
 004550            "<expr />", FUNCTION TRIM(cosa-erronea),
+004551            "<lim-dados />", FUNCTION TRIM(limite-dados-disp),
+004552            "<lim-caras />", FUNCTION TRIM(limite-caras-disp),
+004553            "<lim-bloques />", FUNCTION TRIM(limite-bloques-disp),
 004560            "<mono>", ws-colorbold,
 004570            "</mono>", ws-fntnormal) TO texto-error
-004580     END-IF.
+004580     END-EVALUATE.
 004590     DISPLAY FUNCTION TRIM(texto-error).
 004600     STOP RUN.
 
+001841** Un argumento como "--macro=Legolas-iniciativa" busca esa
+001842** entrada en macros.dat (formato "nombre=expresiÃ³n" por lÃ­nea) y
+001843** la sustituye por su expresiÃ³n de dados antes de continuar,
+001844** para no tener que repetir siempre lo mismo cada sesiÃ³n:
+001845   BUSCAR-MACRO.
+001846     MOVE arg(9:112) TO macro-buscado.
+001847     MOVE FUNCTION TRIM(macro-buscado) TO macro-buscado.
+001848     SET fin-macros TO FALSE.
+001849     SET macro-encontrada TO FALSE.
+001850     OPEN INPUT f-macros.
+001851     IF ws-macros-status = "35" THEN
+001852       MOVE arg(9:112) TO cosa-erronea
+001853       SET err-macro-inexistente TO TRUE
+001854       PERFORM ERROR-SALIDA
+001855     END-IF.
+001856     PERFORM UNTIL fin-macros OR macro-encontrada
+001857       READ f-macros INTO reg-macro
+001858         AT END SET fin-macros TO TRUE
+001859         NOT AT END
+001860           UNSTRING reg-macro DELIMITED BY "="
+001861             INTO macro-nombre, macro-expr
+001862           END-UNSTRING
+001863           MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(macro-nombre))
+001864                TO macro-nombre
+001865           IF FUNCTION TRIM(macro-nombre) =
+001866              FUNCTION TRIM(macro-buscado) THEN
+001867             SET macro-encontrada TO TRUE
+001868           END-IF
+001869       END-READ
+001870     END-PERFORM.
+001871     CLOSE f-macros.
+001872     IF NOT macro-encontrada THEN
+001873       MOVE arg(9:112) TO cosa-erronea
+001874       SET err-macro-inexistente TO TRUE
+001875       PERFORM ERROR-SALIDA
+001876     END-IF.
+001877     MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(macro-expr)) TO arg.
+001878     EXIT.
+
+001879** "--usuario=ID --ultimo" busca en "usuarios.dat" la Ãºltima
+001880** expresiÃ³n guardada para ese usuario (formato "id=expresiÃ³n" por
+001881** lÃ­nea; puede haber varias lÃ­neas para el mismo id si se ha
+001882** repetido "--usuario=" antes, asÃ­ que se recorre el fichero
+001883** entero y se conserva la Ãºltima coincidencia encontrada, en vez
+001884** de detenerse en la primera):
+001885   BUSCAR-ULTIMA-TIRADA.
+001886     SET fin-usuarios TO FALSE.
+001887     SET usuario-encontrado TO FALSE.
+001888     OPEN INPUT f-usuarios.
+001889     IF ws-usuarios-status = "35" THEN
+001890       MOVE ws-usuario-id TO cosa-erronea
+001891       SET err-sin-historial TO TRUE
+001892       PERFORM ERROR-SALIDA
+001893     END-IF.
+001894     PERFORM UNTIL fin-usuarios
+001895       READ f-usuarios INTO reg-usuarios
+001896         AT END SET fin-usuarios TO TRUE
+001897         NOT AT END
+001898           UNSTRING reg-usuarios DELIMITED BY "="
+001899             INTO usuario-nombre, usuario-expr
+001900           END-UNSTRING
+001901           IF FUNCTION TRIM(usuario-nombre) =
+001902              FUNCTION TRIM(ws-usuario-id) THEN
+001902             SET usuario-encontrado TO TRUE
+001902           END-IF
+001903       END-READ
+001904     END-PERFORM.
+001905     CLOSE f-usuarios.
+001906     IF NOT usuario-encontrado THEN
+001907       MOVE ws-usuario-id TO cosa-erronea
+001908       SET err-sin-historial TO TRUE
+001909       PERFORM ERROR-SALIDA
+001910     END-IF.
+001911     MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(usuario-expr)) TO arg.
+001912     EXIT.
+
+001879** ExtraÃ­do de LEER-ARGUMENTOS para poder reutilizarse tanto con
+001880** una expresiÃ³n literal como con una ya resuelta desde una macro.
+001881** Â¡Primer carÃ¡cter es un nÃºmero, podrÃ­a ser una tirada de dados!
+001882** Un argumento como 6d6-3d4+1 deberÃ­a interpretarse asÃ­:
+001883** SubÃ­ndice    Tirada      Signo
+001884**   1)           6d6         (+)   > Se sobreentiende.
+001885**   2)           3d4          -
+001886**   3)            1           +
+001887** Para conseguir con esto con UNSTRING mientras se lee la expre-
+001888** siÃ³n, hay que guardar los signos siempre un Ã­ndice por encima
+001889** de la cadena extraÃ­da en cada paso, porque se aplicarÃ¡n a la
+001890** siguiente. Si no se especifica otro, el primer signo siempre
+001891** serÃ¡ "+".
+001892**
+001893** Una coma (,) como signo convierte la expresiÃ³n en series de
+001894** dados cuyos valores no se suman (vÃ©ase opciÃ³n "--nosumar").
+001895**
+001896** "numtiradas" cuenta tanto tiradas como modificadores:
+001897** 1d4+2d6+1 --> numtiradas = 3
+001898   PARSEAR-EXPRESION-TIRADA.
+001899     MOVE "+" TO signo(1).
+001900     MOVE arg TO expresion.
+001901     IF arg(1:1) IS T_SIGNO THEN
+001902       MOVE arg(1:1) TO signo(1)
+001903     END-IF.
+001904     INITIALIZE numtiradas.
+001905     MOVE FUNCTION STORED-CHAR-LENGTH(arg) TO arg-l.
+001906     MOVE 1 TO j.
+001907     PERFORM UNTIL j > arg-l
+001908       ADD 1 TO numtiradas
+001909       IF numtiradas > limite-bloques THEN
+001910         MOVE arg TO cosa-erronea
+001911         SET err-muchos-bloques TO TRUE
+001912         PERFORM ERROR-SALIDA
+001913       END-IF
+001914       UNSTRING arg DELIMITED BY "+" OR "-" OR ","
+001915         INTO tirada(numtiradas)
+001916         DELIMITER IN signo(numtiradas + 1),
+001917         WITH POINTER j
+001918       END-UNSTRING
+001919** Una expresiÃ³n de tipo "-2+1d4", ",1d6" o similar. Es rebuscado
+001920** pero intentamos procesarlas tambiÃ©n aÃ±adiendo un cero inicial,
+001921** para que el algoritmo no falle:
+001922       IF tirada(numtiradas) = SPACES THEN
+001923         MOVE 0 TO tirada(numtiradas)
+001924       END-IF
+001925** Una coma en la expresiÃ³n pasa al modo de no sumar:
+001926       IF signo(numtiradas + 1) = "," THEN
+001927         SET nosumar TO TRUE
+001928       END-IF
+001929     END-PERFORM.
+001930     EXIT.
+
+001931** "--archivo=tiradas.txt" lee el fichero indicado lÃ­nea a lÃ­nea y
+001932** tira cada expresiÃ³n como si fuera un argumento distinto, mos-
+001933** trando un resultado por lÃ­nea de entrada. Las lÃ­neas en blanco
+001934** se ignoran. Si se combina con "--checkpoint=fichero", al empezar
+001935** se reanuda a partir de la Ãºltima lÃ­nea completada con Ã©xito, para
+001936** poder retomar tiradas masivas interrumpidas a medio hacer:
+001937   PROCESAR-ARCHIVO.
+001938     MOVE 0 TO archivo-linea-num.
+001939     MOVE 0 TO checkpoint-desde.
+001940     IF checkpoint-modo THEN
+001941       PERFORM LEER-CHECKPOINT
+001942     END-IF.
+001943     OPEN INPUT f-archivo.
+001944     IF ws-archivo-status = "35" THEN
+001945       MOVE ws-archivo-nombre TO cosa-erronea
+001946       SET err-archivo-inexistente TO TRUE
+001947       PERFORM ERROR-SALIDA
+001948     END-IF.
+001949     SET fin-archivo TO FALSE.
+001950     PERFORM UNTIL fin-archivo
+001951       READ f-archivo INTO reg-archivo
+001952         AT END SET fin-archivo TO TRUE
+001953         NOT AT END
+001954           ADD 1 TO archivo-linea-num
+001955           IF archivo-linea-num > checkpoint-desde
+001955              AND FUNCTION TRIM(reg-archivo) NOT = SPACES
+001956             INITIALIZE pasos
+001957             INITIALIZE result
+001958             SET nueva-linea TO FALSE
+001959             MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(reg-archivo))
+001960                  TO arg
+001961             PERFORM PARSEAR-EXPRESION-TIRADA
+001962             INITIALIZE valores-a-mostrar
+001963             PERFORM COMPROBAR-ERRORES-EXPR THRU GUARDAR-USUARIO
+001964             PERFORM MOSTRAR-RESULTADO-FINAL
+001965             IF checkpoint-modo THEN
+001966               PERFORM ESCRIBIR-CHECKPOINT
+001967             END-IF
+001968           END-IF
+001969       END-READ
+001970     END-PERFORM.
+001971     CLOSE f-archivo.
+001972     EXIT.
+
+001973** Se lee, si existe, el nÃºmero de la Ãºltima lÃ­nea del archivo de
+001974** tiradas que se completÃ³ con Ã©xito en una ejecuciÃ³n anterior:
+001975   LEER-CHECKPOINT.
+001976     OPEN INPUT f-checkpoint.
+001977     IF ws-checkpoint-status = "00" THEN
+001978       READ f-checkpoint INTO reg-checkpoint
+001979         NOT AT END
+001980           MOVE FUNCTION TRIM(reg-checkpoint) TO checkpoint-desde
+001981       END-READ
+001982       CLOSE f-checkpoint
+001983     END-IF.
+001984     EXIT.
+
+001985** Se anota el nÃºmero de la Ãºltima lÃ­nea completada, sobrescribiendo
+001986** el fichero de checkpoint anterior:
+001987   ESCRIBIR-CHECKPOINT.
+001988     MOVE archivo-linea-num TO archivo-linea-disp.
+001989     MOVE archivo-linea-disp TO reg-checkpoint.
+001990     OPEN OUTPUT f-checkpoint.
+001991     WRITE reg-checkpoint.
+001992     CLOSE f-checkpoint.
+001993     EXIT.
 
+001994** Si existe "limites.dat" (lineas "dados=N", "caras=N",
+001995** "bloques=N"), sus valores sustituyen a los limites de siempre
+001996** para esta ejecucion; si no existe, se dejan los valores por
+001997** defecto (99 dados, 99999 caras, 20 bloques) tal cual. Un valor
+001998** de "bloques" por encima de 20 se ignora, porque es el maximo
+001999** que admiten las tablas de la tirada:
+002000   LEER-LIMITES.
+002001     SET fin-limites TO FALSE.
+002002     OPEN INPUT f-limites.
+002003     IF ws-limites-status = "00" THEN
+002004       PERFORM UNTIL fin-limites
+002005         READ f-limites INTO reg-limites
+002006           AT END SET fin-limites TO TRUE
+002007           NOT AT END
+002008             UNSTRING reg-limites DELIMITED BY "="
+002009               INTO limite-nombre, limite-valor
+002010             END-UNSTRING
+002011             MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(
+002012                  limite-nombre)) TO limite-nombre
+002013             MOVE FUNCTION TRIM(limite-valor) TO limite-valor-txt
+002014             IF FUNCTION TRIM(limite-valor-txt) IS NUMERIC THEN
+002015               MOVE FUNCTION TRIM(limite-valor-txt)
+002015                  TO limite-valor-num
+002016               EVALUATE FUNCTION TRIM(limite-nombre)
+002017                 WHEN "dados"
+002018                   IF limite-valor-num > 0 AND
+002018                      limite-valor-num NOT > 99 THEN
+002018                     MOVE limite-valor-num TO limite-dados
+002018                   END-IF
+002019                 WHEN "caras"
+002019                   IF limite-valor-num > 0 AND
+002019                      limite-valor-num NOT > 99999 THEN
+002019                     MOVE limite-valor-num TO limite-caras
+002019                   END-IF
+002020                 WHEN "bloques"
+002020                   IF limite-valor-num > 0 AND
+002020                      limite-valor-num NOT > 20 THEN
+002020                     MOVE limite-valor-num TO limite-bloques
+002020                   END-IF
+002021               END-EVALUATE
+002021             END-IF
+002033         END-READ
+002034       END-PERFORM
+002035       CLOSE f-limites
+002036     END-IF.
+002037     EXIT.

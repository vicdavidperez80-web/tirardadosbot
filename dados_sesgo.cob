@@ -0,0 +1,208 @@
+000000* Programa de proceso por lotes para comprobar si un tamaño de
+000010* dado concreto (NdM, por ejemplo "10000d20") sale "cargado".
+000020* Tira los dados las veces que se le indiquen, lleva una tabla
+000030* de frecuencias por cara y calcula un estadístico al estilo
+000040* chi-cuadrado para señalar una posible desviación.
+000050*
+000060* No usa TirarDados como subprograma porque éste termina la
+000070* unidad de ejecución con STOP RUN en cuanto muestra un
+000080* resultado; aquí se necesita tirar miles de veces sin salir
+000090* del programa, así que se tira el dado por cuenta propia con
+000100* la misma técnica (FUNCTION RANDOM sobre una semilla).
+000110*
+000120* Opciones:
+000130*   NdM: tamaño de dado a comprobar (obligatorio). Ej: "1d20".
+000140*   --veces=N: número de tiradas a simular (por defecto 10000).
+000150*   --semilla=NNNNNNNN: fijar la semilla aleatoria.
+000160*
+000170* Escrito para arbitrar las sospechas de los jugadores sobre si
+000180* el d20 de @tirardadosbot sale "frío" en Telegram.
+
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.       DadosSesgo.
+000210 AUTHOR.           Pérez.
+000220 DATE-WRITTEN.     2026-08-09.
+
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SPECIAL-NAMES.
+000260     CLASS T_SIGNO IS "-", "+".
+
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290     77 i                    PIC 9(9) USAGE IS COMP.
+000300     77 j                    PIC 9(9) USAGE IS COMP.
+000310     77 ds                   PIC 99 USAGE IS COMP.
+000320     01 temporales.
+000330         05 txtemp           PIC X(6).
+000340         05 txtemp2          PIC X(6).
+000350** Para números aleatorios:
+000360     77 wn-semilla           PIC 9(8) USAGE IS COMP.
+000370     77 wn-dado              PIC 9(5) USAGE IS COMP.
+000380** El tamaño de dado a comprobar y el número de muestras:
+000390     77 numdados             PIC 9(3) VALUE 0 USAGE IS COMP.
+000400** Con 5 dígitos (en vez de los 4 que en teoría bastarían para el
+000400** límite de 9999 caras de más abajo) la comprobación "> 9999" ve
+000400** siempre el valor real introducido, incluso si supera las 9999
+000400** caras: con sólo 4 dígitos el campo binario se queda corto y un
+000400** valor como 70536 da la vuelta y pasa la comprobación como si
+000400** fueran 5000 caras:
+000400     77 numcaras             PIC 9(5) VALUE 0 USAGE IS COMP.
+000410     77 veces                PIC 9(9) VALUE 10000 USAGE IS COMP.
+000420** Tabla de frecuencias por cara (un máximo de 9999 caras es más
+000430** que suficiente para cualquier dado real o de rol):
+000440     01 tabla-frecuencias.
+000450         05 frecuencia       PIC 9(9) VALUE 0
+000460                                   OCCURS 9999 TIMES COMP.
+000470** Cálculo del estadístico de bondad de ajuste:
+000480     77 total-tiradas        PIC 9(9) USAGE IS COMP.
+000490     77 esperado             USAGE IS COMP-2.
+000500     77 diferencia           USAGE IS COMP-2.
+000510     77 chi2                 USAGE IS COMP-2.
+000520     77 grados-libertad      USAGE IS COMP-2.
+000530     77 umbral-chi2          USAGE IS COMP-2.
+000540     77 chi2-disp            PIC ZZZZZZ9.999.
+000541     77 umbral-disp          PIC ZZZZZZ9.999.
+000542     77 porcentaje           PIC ZZ9.99.
+000543** Campos con supresión de ceros para mostrar los COMP en pantalla:
+000544     77 numdados-disp        PIC ZZ9.
+000545     77 numcaras-disp        PIC ZZZ9.
+000546     77 veces-disp           PIC Z(8)9.
+000547     77 semilla-disp         PIC Z(7)9.
+000548     77 cara-disp            PIC ZZZ9.
+000549     77 frecuencia-disp      PIC Z(8)9.
+000560     01 FILLER               PIC 9 VALUE 0 USAGE IS COMP.
+000570         88 sesgo-sospechoso       VALUE 1 FALSE 0.
+000580** Leer desde la línea de comandos:
+000590     01 argumentos-programa.
+000600         05 arg              PIC X(32) VALUE SPACES.
+000610         05 numargs          PIC 99 USAGE IS COMP.
+000620     01 veces-arg-temp       PIC X(24) VALUE SPACES.
+000630     01 semilla-arg-temp     PIC X(22) VALUE SPACES.
+000640** Mensajes de error:
+000650     77 texto-error          PIC X(256).
+
+000660 PROCEDURE DIVISION.
+000670   INICIALIZAR.
+000680     ACCEPT wn-semilla FROM TIME.
+000690     COMPUTE wn-dado = FUNCTION RANDOM(wn-semilla).
+
+000700   LEER-ARGUMENTOS.
+000710     INITIALIZE i, numargs.
+000720     ACCEPT numargs FROM ARGUMENT-NUMBER.
+000730     PERFORM VARYING i FROM 1 BY 1 UNTIL i > numargs
+000740       ACCEPT arg FROM ARGUMENT-VALUE
+000750       MOVE FUNCTION LOWER-CASE(arg) TO arg
+000760       EVALUATE TRUE
+000770         WHEN arg(1:8) = "--veces="
+000780           MOVE arg(9:24) TO veces-arg-temp
+000790           MOVE FUNCTION TRIM(veces-arg-temp) TO veces
+000800         WHEN arg(1:10) = "--semilla="
+000810           MOVE arg(11:22) TO semilla-arg-temp
+000820           MOVE FUNCTION TRIM(semilla-arg-temp) TO wn-semilla
+000830           COMPUTE wn-dado = FUNCTION RANDOM(wn-semilla)
+000840         WHEN arg(1:1) IS NUMERIC
+000850** Expresión de tipo "1d20": la única tirada a comprobar.
+000860           INSPECT arg TALLYING ds FOR ALL "d"
+000870           IF ds NOT = 1 THEN
+000880             DISPLAY "¡Error! Escribe un tamaño de dado como ",
+000890                     '"1d20". Recibido: "',
+000900                     FUNCTION TRIM(arg), '".'
+000910             STOP RUN
+000920           END-IF
+000930           UNSTRING arg DELIMITED BY "d" INTO txtemp, txtemp2
+000940           END-UNSTRING
+000950           MOVE FUNCTION TRIM(txtemp) TO numdados
+000960           MOVE FUNCTION TRIM(txtemp2) TO numcaras
+000970         WHEN OTHER
+000980           DISPLAY "¡Error! Argumento no reconocido: '",
+000990                   FUNCTION TRIM(arg), "'."
+001000           STOP RUN
+001010       END-EVALUATE
+001020     END-PERFORM.
+001030     IF numdados = 0 OR numcaras = 0 THEN
+001040       DISPLAY "¡Error! Hace falta indicar un tamaño de dado,",
+001050               ' como "1d20" o "2d6".'
+001060       STOP RUN
+001070     END-IF.
+001080     IF numcaras > 9999 THEN
+001090       DISPLAY "¡Error! Este muestreo sólo admite dados de",
+001100               " hasta 9999 caras."
+001110       STOP RUN
+001120     END-IF.
+001121     IF veces = 0 THEN
+001122       DISPLAY "¡Error! El numero de tiradas (--veces=) debe",
+001123               " ser mayor que cero."
+001124       STOP RUN
+001125     END-IF.
+
+001130** Se tira el dado "veces" veces, cada vez con "numdados" dados,
+001140** y se anota en qué cara cae cada uno:
+001150   LANZAR-MUESTRAS.
+001160     PERFORM VARYING i FROM 1 BY 1 UNTIL i > veces
+001170       PERFORM VARYING j FROM 1 BY 1 UNTIL j > numdados
+001180         COMPUTE wn-dado = (FUNCTION RANDOM() * numcaras) + 1
+001190         ADD 1 TO frecuencia(wn-dado)
+001200       END-PERFORM
+001210     END-PERFORM.
+
+001220** Estadístico de bondad de ajuste (chi-cuadrado): compara cada
+001230** frecuencia observada con la que cabría esperar de un dado
+001240** perfectamente equilibrado, y sumamos el cuadrado de la
+001250** diferencia relativa. Cuanto más alto sale, más "cargado"
+001260** parece el dado. El umbral se aproxima como
+001270** grados_libertad + 3 * raíz(2 * grados_libertad), que es una
+001280** cota generosa (unas tres desviaciones típicas por encima de
+001290** la media) para no dar falsos positivos con muestras normales:
+001300   CALCULAR-CHI2.
+001310     COMPUTE total-tiradas = veces * numdados.
+001320     COMPUTE esperado = total-tiradas / numcaras.
+001330     MOVE 0 TO chi2.
+001340     PERFORM VARYING j FROM 1 BY 1 UNTIL j > numcaras
+001350       COMPUTE diferencia = frecuencia(j) - esperado
+001351       COMPUTE diferencia = diferencia * diferencia
+001352       COMPUTE diferencia = diferencia / esperado
+001360       COMPUTE chi2 = chi2 + diferencia
+001380     END-PERFORM.
+001390     COMPUTE grados-libertad = numcaras - 1.
+001400     COMPUTE umbral-chi2 = grados-libertad +
+001410             (3 * FUNCTION SQRT(2 * grados-libertad)).
+001420     IF chi2 > umbral-chi2 THEN
+001430       SET sesgo-sospechoso TO TRUE
+001440     END-IF.
+
+001450** Se muestra la tabla de frecuencias y el veredicto final:
+001460   MOSTRAR-INFORME.
+001470     MOVE numdados TO numdados-disp.
+001471     MOVE numcaras TO numcaras-disp.
+001472     MOVE veces TO veces-disp.
+001473     MOVE wn-semilla TO semilla-disp.
+001474     DISPLAY "Muestreo de ", FUNCTION TRIM(numdados-disp), "d",
+001480             FUNCTION TRIM(numcaras-disp), " (",
+001490             FUNCTION TRIM(veces-disp),
+001491             " tiradas, semilla ", FUNCTION TRIM(semilla-disp),
+001500             "):".
+001510     DISPLAY "Cara  Frecuencia  % del total".
+001520     PERFORM VARYING j FROM 1 BY 1 UNTIL j > numcaras
+001530       COMPUTE porcentaje =
+001540               (frecuencia(j) * 100) / total-tiradas
+001541       MOVE j TO cara-disp
+001542       MOVE frecuencia(j) TO frecuencia-disp
+001550       DISPLAY FUNCTION TRIM(cara-disp), SPACE, SPACE,
+001560               FUNCTION TRIM(frecuencia-disp), SPACE, SPACE,
+001570               FUNCTION TRIM(porcentaje), "%"
+001580     END-PERFORM.
+001590     MOVE chi2 TO chi2-disp.
+001591     MOVE umbral-chi2 TO umbral-disp.
+001600     DISPLAY "Chi-cuadrado = ", FUNCTION TRIM(chi2-disp),
+001610             " (umbral aproximado = ",
+001620             FUNCTION TRIM(umbral-disp), ")".
+001630     IF sesgo-sospechoso THEN
+001640       DISPLAY "AVISO: la distribución se aleja de lo esperado",
+001650               " más de lo razonable. Conviene revisar este",
+001660               " dado."
+001670     ELSE
+001680       DISPLAY "Sin indicios de sesgo: la distribución es",
+001690               " compatible con un dado equilibrado."
+001700     END-IF.
+001710     STOP RUN.
